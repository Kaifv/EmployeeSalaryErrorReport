@@ -18,6 +18,40 @@
            select print-file
                assign "../../../../T2-01-P1.out"
                organization is line sequential.
+      *Clean-records extract file position (for downstream payroll)
+           select val-file
+               assign "../../../../T2-01-P1.VAL"
+               organization is line sequential.
+      *Checkpoint/restart file position
+           select restart-file
+               assign "../../../../T2-02-P1.RST"
+               organization is line sequential
+               file status is ws-restart-status.
+      *Startup flag requesting a resume from the last checkpoint
+           select resume-flag-file
+               assign "../../../../T2-02-P1.RESUME.FLG"
+               organization is line sequential
+               file status is ws-resume-status.
+      *Machine-readable audit log of every validation error
+           select audit-file
+               assign "../../../../T2-02-P1.AUD"
+               organization is line sequential.
+      *Startup flag requesting summary-only reporting (no detail lines)
+           select summary-flag-file
+               assign "../../../../T2-02-P1.SUMMARY.FLG"
+               organization is line sequential
+               file status is ws-summary-status.
+      *Scratch files holding detail lines grouped by shift, so the
+      *report can be written out Day section then Night section
+           select day-scratch-file
+               assign "../../../../T2-01-P1.DAY.TMP"
+               organization is line sequential.
+           select night-scratch-file
+               assign "../../../../T2-01-P1.NIGHT.TMP"
+               organization is line sequential.
+           select other-scratch-file
+               assign "../../../../T2-01-P1.OTHER.TMP"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -34,29 +68,194 @@
          05 in-shift-code              pic x.
            88 valid-shift                          value 'D', 'N'.
          05 in-job-class               pic x.
-           88 valid-job-class                      value '1', '2'.
+           88 valid-job-class                      value '1', '2',
+                                                    '3', '4', '5'.
          05 in-salary                  pic 99999.
+           88 salary-out-of-range                  value 0,
+                                                    95001 thru 99999.
       *File division
 
        fd print-file
-           record contains 132 characters
+           record contains 152 characters
            data record is print-line.
       *
-       01 print-line                   pic x(132).
+       01 print-line                   pic x(152).
+      *File division
+
+       fd val-file
+           data record is val-rec
+           record contains 20 characters.
+      *Clean-records extract, same layout as in-rec
+
+       01 val-rec.
+         05 val-number                 pic xxx.
+         05 val-name                   pic x(10).
+         05 val-shift-code             pic x.
+         05 val-job-class              pic x.
+         05 val-salary                 pic 99999.
+      *File division
+
+       fd restart-file
+           data record is ws-restart-rec
+           record contains 60 characters.
+      *Holds the count of records successfully processed so far,
+      *along with the running error tallies as of that checkpoint,
+      *so a resumed run's trailer/subtotals cover the whole file
+
+       01 ws-restart-rec.
+         05 ws-restart-tot-read        pic 9(6).
+         05 ws-restart-tot-err-recs    pic 9(6).
+         05 ws-restart-number-err      pic 9(6).
+         05 ws-restart-shift-err       pic 9(6).
+         05 ws-restart-jobclass-err    pic 9(6).
+         05 ws-restart-salary-err      pic 9(6).
+         05 ws-restart-duplicate-err   pic 9(6).
+         05 ws-restart-day-err         pic 9(6).
+         05 ws-restart-night-err       pic 9(6).
+         05 ws-restart-other-err       pic 9(6).
+      *File division
+
+       fd resume-flag-file
+           data record is ws-resume-flag-rec
+           record contains 1 characters.
+      *Operator-set flag requesting a resume on the next run
+
+       01 ws-resume-flag-rec           pic x.
+      *File division
+
+       fd audit-file
+           data record is audit-rec
+           record contains 42 characters.
+      *One fixed-width line per validation error, for compliance
+
+       01 audit-rec                    pic x(42).
+      *File division
+
+       fd summary-flag-file
+           data record is ws-summary-flag-rec
+           record contains 1 characters.
+      *Operator-set flag requesting summary-only reporting
+
+       01 ws-summary-flag-rec          pic x.
+      *File division
+
+       fd day-scratch-file
+           data record is day-scratch-rec
+           record contains 152 characters.
+      *Holds Day-shift detail lines until the report is written out
+
+       01 day-scratch-rec              pic x(152).
+      *File division
+
+       fd night-scratch-file
+           data record is night-scratch-rec
+           record contains 152 characters.
+      *Holds Night-shift detail lines until the report is written out
+
+       01 night-scratch-rec            pic x(152).
+      *File division
+
+       fd other-scratch-file
+           data record is other-scratch-rec
+           record contains 152 characters.
+      *Holds detail lines for records with neither a Day nor Night
+      *shift code, until the report is written out
+
+       01 other-scratch-rec            pic x(152).
 
       *Working storage section
        working-storage section.
       *Heading section
        01 ws-heading1.
-         05 filler                     pic x(30)   value 
+         05 filler                     pic x(30)   value
          "     Name            Errors   ".
       *               ----+----1----+----2----+----3
 
+      *Page header, reprinted with each new page
+       01 ws-heading2.
+         05 filler                     pic x(6)    value "Page: ".
+         05 ws-hd-page                 pic zz9.
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(10)   value "Run Date: ".
+         05 ws-hd-date                 pic x(10).
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(9)    value "Section: ".
+         05 ws-hd-section              pic x(14).
+
+      *Pagination controls
+       01 ws-page-num                  pic 999     value 1.
+       01 ws-line-count                pic 99      value zero.
+       01 ws-current-section           pic x(14)   value spaces.
+
+      *Run date, formatted mm/dd/yyyy
+       01 ws-sys-date.
+         05 ws-sys-yyyy                pic 9(4).
+         05 ws-sys-mm                  pic 9(2).
+         05 ws-sys-dd                  pic 9(2).
+       01 ws-run-date-disp             pic x(10).
+
       *Constant for end of file
        01 ws-eof-flag                  pic x       value 'n'.
 
+      *Restart/checkpoint controls
+       01 ws-restart-status            pic xx.
+       01 ws-resume-status             pic xx.
+       01 ws-resume-mode               pic x       value 'n'.
+       01 ws-resume-count              pic 9(6)    value zero.
+       01 ws-skip-idx                  pic 9(6).
+       01 ws-summary-status            pic xx.
+       01 ws-summary-mode              pic x       value 'n'.
+      *Checkpoint is written every ws-checkpoint-every records
+       01 ws-checkpoint-every          pic 9(6)    value 500.
+
+      *Run timestamp, stamped on every audit-log line for this run
+       01 ws-run-timestamp             pic x(21).
+
+      *Audit-log line layout, built in working storage then written
+      *out to audit-rec (FD records ignore VALUE, so fillers must be
+      *initialized here)
+       01 ws-audit-line                value spaces.
+         05 aud-timestamp              pic x(21).
+         05 filler                     pic x.
+         05 aud-number                 pic xxx.
+         05 filler                     pic x.
+         05 aud-name                   pic x(10).
+         05 filler                     pic x.
+         05 aud-err-number             pic x.
+         05 aud-err-shift              pic x.
+         05 aud-err-jobclass           pic x.
+         05 aud-err-salary             pic x.
+         05 aud-err-duplicate          pic x.
+
+      *Which error types fired for the record currently being checked
+       01 ws-error-flags.
+         05 wf-err-number              pic x       value 'n'.
+         05 wf-err-shift               pic x       value 'n'.
+         05 wf-err-jobclass            pic x       value 'n'.
+         05 wf-err-salary              pic x       value 'n'.
+         05 wf-err-duplicate           pic x       value 'n'.
+
+      *Per-shift subtotal counts and scratch-file read controls
+       01 ws-day-err-cnt               pic 9(6)    value zero.
+       01 ws-night-err-cnt             pic 9(6)    value zero.
+       01 ws-other-err-cnt             pic 9(6)    value zero.
+       01 ws-section-eof               pic x       value 'n'.
+
+       01 ws-subtotal-day.
+         05 filler                     pic x(26)   value
+         "Day Shift Error Subtotal:".
+         05 ws-sub-day-count           pic zzz,zz9.
+       01 ws-subtotal-night.
+         05 filler                     pic x(28)   value
+         "Night Shift Error Subtotal:".
+         05 ws-sub-night-count         pic zzz,zz9.
+       01 ws-subtotal-other.
+         05 filler                     pic x(36)   value
+         "Other/Invalid Shift Error Subtotal:".
+         05 ws-sub-other-count         pic zzz,zz9.
+
       *Detail line output section
-       01 ws-detail-line.
+       01 ws-detail-line               value spaces.
          05 filler                     pic x(5).
          05 ws-dl-nam                  pic x(10).
          05 filler                     pic x(5).
@@ -66,82 +265,526 @@
          05 filler                     pic x(5).
          05 ws-dl-error3               pic x(20).
          05 filler                     pic x(5).
-         05 filler                     pic x(37).
+         05 ws-dl-error4               pic x(20).
+         05 filler                     pic x(5).
+         05 ws-dl-error5               pic x(20).
+         05 filler                     pic x(12).
 
       *  Storing error messages
        01 ws-error-txt-cnst.
-         05 ws-error-txt-1             pic x(20)   value 
+         05 ws-error-txt-1             pic x(20)   value
          "Number Invalid".
-         05 ws-error-txt-2             pic x(20)   value 
+         05 ws-error-txt-2             pic x(20)   value
          "Shift Code Invalid".
-         05 ws-error-txt-3             pic x(20)   value 
+         05 ws-error-txt-3             pic x(20)   value
          "Job Class Invalid".
+         05 ws-error-txt-4             pic x(20)   value
+         "Salary Out Of Range".
+         05 ws-error-txt-5             pic x(20)   value
+         "Duplicate Employee #".
+
+      *  Tracks which detail-line slot the next error message goes in
+       01 ws-dl-err-idx                pic 9       value zero.
+       01 ws-next-error-msg            pic x(20).
+
+      *  Tracks employee numbers already seen this run (in-number is
+      *  a 3-digit field, so 000-999 is tracked by direct subscript)
+       01 ws-in-number-num             pic 999.
+       01 ws-seen-numbers.
+         05 ws-seen-flag               pic x
+                                        occurs 1000 times
+                                        value 'n'.
+
+      *  Control totals for the trailer section
+       01 ws-control-totals.
+         05 ws-tot-read                pic 9(6)    value zero.
+         05 ws-tot-err-recs            pic 9(6)    value zero.
+         05 ws-cnt-number-err          pic 9(6)    value zero.
+         05 ws-cnt-shift-err           pic 9(6)    value zero.
+         05 ws-cnt-jobclass-err        pic 9(6)    value zero.
+         05 ws-cnt-salary-err          pic 9(6)    value zero.
+         05 ws-cnt-duplicate-err       pic 9(6)    value zero.
+
+      *  Trailer report lines
+       01 ws-trailer-title.
+         05 filler                     pic x(30)   value
+         "-- Control Totals --".
+       01 ws-trailer-read.
+         05 filler                     pic x(24)   value
+         "Total Records Read    :".
+         05 ws-tr-read                 pic zzz,zz9.
+       01 ws-trailer-err-recs.
+         05 filler                     pic x(24)   value
+         "Records With Errors   :".
+         05 ws-tr-err-recs             pic zzz,zz9.
+       01 ws-trailer-number.
+         05 filler                     pic x(24)   value
+         "Number Invalid         :".
+         05 ws-tr-number               pic zzz,zz9.
+       01 ws-trailer-shift.
+         05 filler                     pic x(24)   value
+         "Shift Code Invalid     :".
+         05 ws-tr-shift                pic zzz,zz9.
+       01 ws-trailer-jobclass.
+         05 filler                     pic x(24)   value
+         "Job Class Invalid      :".
+         05 ws-tr-jobclass             pic zzz,zz9.
+       01 ws-trailer-salary.
+         05 filler                     pic x(24)   value
+         "Salary Out Of Range    :".
+         05 ws-tr-salary               pic zzz,zz9.
+       01 ws-trailer-duplicate.
+         05 filler                     pic x(24)   value
+         "Duplicate Employee #   :".
+         05 ws-tr-duplicate            pic zzz,zz9.
       *
        procedure division.
       *
        000-main.
+      *Check for a pending restart/resume request
+           perform 010-check-resume.
+      *Check for a summary-only reporting request
+           perform 030-check-summary-mode.
       *Open the files
-           open input in-file,
-             output print-file.
+           open input in-file.
+           if ws-resume-mode = 'y' and ws-resume-count > zero
+      *        Replay the skipped records' employee numbers through
+      *        the duplicate check so a number repeated across the
+      *        checkpoint boundary is still caught after the resume
+               perform varying ws-skip-idx from 1 by 1
+                 until ws-skip-idx > ws-resume-count
+                   read in-file
+                       at end
+                           move 'y'    to ws-eof-flag
+                       not at end
+                           if in-number is numeric
+                               move in-number
+                                 to ws-in-number-num
+                               move 'y'
+                                 to ws-seen-flag
+                                   (ws-in-number-num + 1)
+                           end-if
+                   end-read
+               end-perform
+               open extend print-file
+               open extend val-file
+               open extend audit-file
+               open extend day-scratch-file
+               open extend night-scratch-file
+               open extend other-scratch-file
+           else
+               open output print-file
+               open output val-file
+               open output audit-file
+               open output day-scratch-file
+               open output night-scratch-file
+               open output other-scratch-file
+           end-if.
       *Reading from the file
-           read in-file
-               at end
-                   move 'y'            to ws-eof-flag.
-      *Printing headings
-           write print-line            from ws-heading1
-             after advancing 2 lines.
+           if ws-eof-flag not = 'y'
+               read in-file
+                   at end
+                       move 'y'        to ws-eof-flag
+               end-read
+           end-if.
+      *Stamping this run's audit-log entries with one run timestamp
+           move function current-date  to ws-run-timestamp.
+      *Building the run date for the page headers
+           accept ws-sys-date          from date yyyymmdd.
+           string ws-sys-mm            delimited by size
+                  "/"                  delimited by size
+                  ws-sys-dd            delimited by size
+                  "/"                  delimited by size
+                  ws-sys-yyyy          delimited by size
+             into ws-run-date-disp.
       *Perform loop to process lines of input file
            perform 100-process-logic
              until ws-eof-flag = 'y'.
+      *Writing the Day/Night/Other sections (skipped in summary mode)
+           close day-scratch-file,
+             night-scratch-file,
+             other-scratch-file.
+           if ws-summary-mode not = 'y'
+               perform 040-write-day-section
+               perform 041-write-night-section
+               perform 042-write-other-section
+           end-if.
+      *Writing the control-total trailer
+           perform 900-write-trailer.
       *Closing the files.
            close in-file,
-             print-file.
+             print-file,
+             val-file,
+             audit-file.
+      *Run completed clean, so clear the resume request for next time
+           if ws-resume-mode = 'y'
+               perform 020-clear-resume-flag
+           end-if.
+      *Run completed clean, so clear the checkpoint too, or a stray
+      *resume flag left on for a future, unrelated run would silently
+      *skip that run's leading records
+           perform 025-clear-checkpoint.
       *
            stop run.
       *
        100-process-logic.
-      *    
+      *
+           add 1                       to ws-tot-read.
            move spaces                 to ws-dl-error1.
            move spaces                 to ws-dl-error2.
            move spaces                 to ws-dl-error3.
-           if in-number is not numeric 
-               move ws-error-txt-1     to ws-dl-error1
-           end-if.
-           if not (valid-shift)
-               if ws-dl-error1 is equal spaces
-                   move ws-error-txt-2 to ws-dl-error1
+           move spaces                 to ws-dl-error4.
+           move spaces                 to ws-dl-error5.
+           move zero                   to ws-dl-err-idx.
+           move 'n'                    to wf-err-number.
+           move 'n'                    to wf-err-shift.
+           move 'n'                    to wf-err-jobclass.
+           move 'n'                    to wf-err-salary.
+           move 'n'                    to wf-err-duplicate.
+
+           if in-number is not numeric
+               move ws-error-txt-1     to ws-next-error-msg
+               perform 150-store-error
+               add 1                   to ws-cnt-number-err
+               move 'y'                to wf-err-number
+           else
+               move in-number          to ws-in-number-num
+               if ws-seen-flag(ws-in-number-num + 1) = 'y'
+                   move ws-error-txt-5 to ws-next-error-msg
+                   perform 150-store-error
+                   add 1               to ws-cnt-duplicate-err
+                   move 'y'            to wf-err-duplicate
                else
-                   move ws-error-txt-2 to ws-dl-error2
+                   move 'y'   to ws-seen-flag(ws-in-number-num + 1)
                end-if
            end-if.
 
-           if not valid-job-class 
-               if ws-dl-error2 is equal spaces
-                   if ws-dl-error1 is equal spaces
-                       move ws-error-txt-3
-                                       to ws-dl-error1
-                   else
-                       move ws-error-txt-3
-                                       to ws-dl-error2
-                   end-if
-               else
-                   move ws-error-txt-3 to ws-dl-error3
+           if not valid-shift
+               move ws-error-txt-2     to ws-next-error-msg
+               perform 150-store-error
+               add 1                   to ws-cnt-shift-err
+               move 'y'                to wf-err-shift
+           end-if.
 
-               end-if
+           if not valid-job-class
+               move ws-error-txt-3     to ws-next-error-msg
+               perform 150-store-error
+               add 1                   to ws-cnt-jobclass-err
+               move 'y'                to wf-err-jobclass
            end-if.
 
-           if(in-number is not numeric) or (not valid-shift) or (not 
-           valid-job-class)
+           if salary-out-of-range
+               move ws-error-txt-4     to ws-next-error-msg
+               perform 150-store-error
+               add 1                   to ws-cnt-salary-err
+               move 'y'                to wf-err-salary
+           end-if.
+
+           if ws-dl-err-idx is greater than zero
+               add 1                   to ws-tot-err-recs
+      *        The scratch-file record and per-shift counters are kept
+      *        accurate regardless of summary mode, since a later
+      *        resumed run may turn detail reporting back on and needs
+      *        these counts/records to already cover this portion of
+      *        the run
                move in-name            to ws-dl-nam
-               write print-line        from ws-detail-line
-                 after advancing 2 lines
+               evaluate in-shift-code
+                   when 'D'
+                       write day-scratch-rec
+                         from ws-detail-line
+                       add 1           to ws-day-err-cnt
+                   when 'N'
+                       write night-scratch-rec
+                         from ws-detail-line
+                       add 1           to ws-night-err-cnt
+                   when other
+                       write other-scratch-rec
+                         from ws-detail-line
+                       add 1           to ws-other-err-cnt
+               end-evaluate
+               perform 960-write-audit-rec
+           else
+               move in-number          to val-number
+               move in-name            to val-name
+               move in-shift-code      to val-shift-code
+               move in-job-class       to val-job-class
+               move in-salary          to val-salary
+               write val-rec
+           end-if.
+      *Checkpoint only after this record's own processing is fully
+      *done, so a resume never skips a record that never finished
+           if function mod (ws-tot-read, ws-checkpoint-every) = zero
+               perform 950-write-checkpoint
            end-if.
-           
       *
            read in-file
                at end
                    move 'y'            to ws-eof-flag.
       *
+       010-check-resume.
+      *    Looks for an operator-set resume flag and, if found and
+      *    set to 'Y', loads the last checkpoint count
+           move 'n'                    to ws-resume-mode.
+           move zero                   to ws-resume-count.
+           open input resume-flag-file.
+           if ws-resume-status = "00"
+               read resume-flag-file
+                   at end
+                       move 'n'        to ws-resume-flag-rec
+               end-read
+               close resume-flag-file
+               if ws-resume-flag-rec = 'Y' or ws-resume-flag-rec = 'y'
+                   move 'y'            to ws-resume-mode
+                   open input restart-file
+                   if ws-restart-status = "00"
+                       read restart-file
+                           at end
+                               move zero to ws-resume-count
+                           not at end
+                               move ws-restart-tot-read
+                                                 to ws-resume-count
+                               move ws-restart-tot-read
+                                                 to ws-tot-read
+                               move ws-restart-tot-err-recs
+                                                 to ws-tot-err-recs
+                               move ws-restart-number-err
+                                                 to ws-cnt-number-err
+                               move ws-restart-shift-err
+                                                 to ws-cnt-shift-err
+                               move ws-restart-jobclass-err
+                                                 to ws-cnt-jobclass-err
+                               move ws-restart-salary-err
+                                                 to ws-cnt-salary-err
+                               move ws-restart-duplicate-err
+                                                 to ws-cnt-duplicate-err
+                               move ws-restart-day-err
+                                                 to ws-day-err-cnt
+                               move ws-restart-night-err
+                                                 to ws-night-err-cnt
+                               move ws-restart-other-err
+                                                 to ws-other-err-cnt
+                       end-read
+                       close restart-file
+                   end-if
+               end-if
+           end-if.
+
+       030-check-summary-mode.
+      *    Looks for an operator-set flag requesting summary-only
+      *    reporting (detail lines suppressed, trailer still printed)
+           move 'n'                    to ws-summary-mode.
+           open input summary-flag-file.
+           if ws-summary-status = "00"
+               read summary-flag-file
+                   at end
+                       move 'n'        to ws-summary-flag-rec
+               end-read
+               close summary-flag-file
+               if ws-summary-flag-rec = 'Y' or ws-summary-flag-rec = 'y'
+                   move 'y'            to ws-summary-mode
+               end-if
+           end-if.
+
+       020-clear-resume-flag.
+      *    Resets the resume flag so the next normal run starts fresh
+           open output resume-flag-file.
+           move 'N'                    to ws-resume-flag-rec.
+           write ws-resume-flag-rec.
+           close resume-flag-file.
+
+       025-clear-checkpoint.
+      *    Zeroes out the checkpoint file at the end of every fully
+      *    completed run, so a leftover checkpoint count can never be
+      *    picked up by a later, unrelated run left with a stray
+      *    resume flag set
+           move zero                   to ws-restart-rec.
+           open output restart-file.
+           write ws-restart-rec.
+           close restart-file.
+
+       050-print-heading.
+      *    Prints the column heading and page header, and starts a
+      *    new page
+           move ws-page-num            to ws-hd-page.
+           move ws-run-date-disp       to ws-hd-date.
+           move ws-current-section     to ws-hd-section.
+           write print-line            from ws-heading2
+             after advancing 3 lines.
+           write print-line            from ws-heading1
+             after advancing 2 lines.
+           move zero                   to ws-line-count.
+           add 1                       to ws-page-num.
+
+       150-store-error.
+      *    Places ws-next-error-msg into the next free error slot
+           add 1                       to ws-dl-err-idx.
+           evaluate ws-dl-err-idx
+               when 1
+                   move ws-next-error-msg to ws-dl-error1
+               when 2
+                   move ws-next-error-msg to ws-dl-error2
+               when 3
+                   move ws-next-error-msg to ws-dl-error3
+               when 4
+                   move ws-next-error-msg to ws-dl-error4
+               when 5
+                   move ws-next-error-msg to ws-dl-error5
+               when other
+                   continue
+           end-evaluate.
+      *
+       950-write-checkpoint.
+      *    Persists the current record count and running error
+      *    tallies so a restarted run can pick up exactly where this
+      *    one left off, trailer and subtotals included
+      *    Also closes and reopens (extend) the report/extract/scratch
+      *    files so their buffered output is flushed to disk at the
+      *    same moment the checkpoint is written, or this record's
+      *    lines could still be lost to a following abend even though
+      *    the checkpoint claims the record is done
+           open output restart-file.
+           move ws-tot-read            to ws-restart-tot-read.
+           move ws-tot-err-recs        to ws-restart-tot-err-recs.
+           move ws-cnt-number-err      to ws-restart-number-err.
+           move ws-cnt-shift-err       to ws-restart-shift-err.
+           move ws-cnt-jobclass-err    to ws-restart-jobclass-err.
+           move ws-cnt-salary-err      to ws-restart-salary-err.
+           move ws-cnt-duplicate-err   to ws-restart-duplicate-err.
+           move ws-day-err-cnt         to ws-restart-day-err.
+           move ws-night-err-cnt       to ws-restart-night-err.
+           move ws-other-err-cnt       to ws-restart-other-err.
+           write ws-restart-rec.
+           close restart-file.
+           close print-file.
+           open extend print-file.
+           close val-file.
+           open extend val-file.
+           close audit-file.
+           open extend audit-file.
+           close day-scratch-file.
+           open extend day-scratch-file.
+           close night-scratch-file.
+           open extend night-scratch-file.
+           close other-scratch-file.
+           open extend other-scratch-file.
+
+       960-write-audit-rec.
+      *    Appends one machine-readable line per error record
+           move ws-run-timestamp       to aud-timestamp.
+           move in-number              to aud-number.
+           move in-name                to aud-name.
+           move wf-err-number          to aud-err-number.
+           move wf-err-shift           to aud-err-shift.
+           move wf-err-jobclass        to aud-err-jobclass.
+           move wf-err-salary          to aud-err-salary.
+           move wf-err-duplicate       to aud-err-duplicate.
+           write audit-rec             from ws-audit-line.
+
+       040-write-day-section.
+      *    Prints the Day shift error detail lines and subtotal
+           move "Day Shift"            to ws-current-section.
+           perform 050-print-heading.
+           move 'n'                    to ws-section-eof.
+           open input day-scratch-file.
+           perform until ws-section-eof = 'y'
+               read day-scratch-file
+                   at end
+                       move 'y'        to ws-section-eof
+                   not at end
+                       write print-line
+                         from day-scratch-rec
+                         after advancing 2 lines
+                       add 2           to ws-line-count
+                       if ws-line-count is greater than or equal to 60
+                           perform 050-print-heading
+                       end-if
+               end-read
+           end-perform.
+           close day-scratch-file.
+           move ws-day-err-cnt         to ws-sub-day-count.
+           write print-line            from ws-subtotal-day
+             after advancing 2 lines.
+
+       041-write-night-section.
+      *    Prints the Night shift error detail lines and subtotal
+           move "Night Shift"          to ws-current-section.
+           perform 050-print-heading.
+           move 'n'                    to ws-section-eof.
+           open input night-scratch-file.
+           perform until ws-section-eof = 'y'
+               read night-scratch-file
+                   at end
+                       move 'y'        to ws-section-eof
+                   not at end
+                       write print-line
+                         from night-scratch-rec
+                         after advancing 2 lines
+                       add 2           to ws-line-count
+                       if ws-line-count is greater than or equal to 60
+                           perform 050-print-heading
+                       end-if
+               end-read
+           end-perform.
+           close night-scratch-file.
+           move ws-night-err-cnt       to ws-sub-night-count.
+           write print-line            from ws-subtotal-night
+             after advancing 2 lines.
+
+       042-write-other-section.
+      *    Prints the Other/invalid-shift error detail lines and
+      *    subtotal; this section is skipped entirely when there are
+      *    no such records, since most runs will never use it
+           if ws-other-err-cnt is greater than zero
+               move "Other"            to ws-current-section
+               perform 050-print-heading
+               move 'n'                to ws-section-eof
+               open input other-scratch-file
+               perform until ws-section-eof = 'y'
+                   read other-scratch-file
+                       at end
+                           move 'y'    to ws-section-eof
+                       not at end
+                           write print-line
+                             from other-scratch-rec
+                             after advancing 2 lines
+                           add 2       to ws-line-count
+                           if ws-line-count is greater than or equal
+                             to 60
+                               perform 050-print-heading
+                           end-if
+                   end-read
+               end-perform
+               close other-scratch-file
+               move ws-other-err-cnt   to ws-sub-other-count
+               write print-line        from ws-subtotal-other
+                 after advancing 2 lines
+           end-if.
+
+       900-write-trailer.
+      *    Prints the control-total summary after all records are read
+           move ws-tot-read            to ws-tr-read.
+           move ws-tot-err-recs        to ws-tr-err-recs.
+           move ws-cnt-number-err      to ws-tr-number.
+           move ws-cnt-shift-err       to ws-tr-shift.
+           move ws-cnt-jobclass-err    to ws-tr-jobclass.
+           move ws-cnt-salary-err      to ws-tr-salary.
+           move ws-cnt-duplicate-err   to ws-tr-duplicate.
+
+           write print-line            from ws-trailer-title
+             after advancing 3 lines.
+           write print-line            from ws-trailer-read
+             after advancing 2 lines.
+           write print-line            from ws-trailer-err-recs
+             after advancing 1 lines.
+           write print-line            from ws-trailer-number
+             after advancing 1 lines.
+           write print-line            from ws-trailer-shift
+             after advancing 1 lines.
+           write print-line            from ws-trailer-jobclass
+             after advancing 1 lines.
+           write print-line            from ws-trailer-salary
+             after advancing 1 lines.
+           write print-line            from ws-trailer-duplicate
+             after advancing 1 lines.
 
-      
        end program T2-02-P1.
